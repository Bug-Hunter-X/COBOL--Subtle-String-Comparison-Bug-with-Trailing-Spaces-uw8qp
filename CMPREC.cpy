@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  CMPREC.CPY
+      *
+      *  Shared input record layout for the reconciliation-style batch
+      *  jobs that compare an "old" and "new" value for a given key
+      *  (PADRPT, TRIMBAT).  Fixed-length, LINE SEQUENTIAL text.
+      ******************************************************************
+       01  CMP-INPUT-RECORD.
+           05  CMP-REC-KEY                  PIC X(10).
+           05  CMP-REC-OLD-VALUE            PIC X(100).
+           05  CMP-REC-NEW-VALUE            PIC X(100).
