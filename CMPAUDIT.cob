@@ -0,0 +1,70 @@
+      ******************************************************************
+      *  CMPAUDIT
+      *
+      *  Appends one exception record to the trim-only-match audit
+      *  log.  Callers invoke this whenever TRIMCMP sets
+      *  CMP-TRIM-ONLY-MATCH (the two values matched only after
+      *  trimming, meaning the raw values actually differed).
+      *
+      *  Output file name comes from environment variable
+      *  CMPAUDIT_OUTPUT, defaulting to CMPAUDIT.LOG when not set.
+      *
+      *  CALL 'CMPAUDIT' USING LS-KEY, LS-OLD-VALUE, LS-NEW-VALUE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMPAUDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY CMPAUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-NAME              PIC X(100).
+       01  WS-AUDIT-FILE-STATUS            PIC X(2).
+           88  WS-AUDIT-FILE-OK            VALUE '00'.
+       01  WS-FIRST-CALL-FLAG              PIC X VALUE 'Y'.
+           88  WS-FIRST-CALL               VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-KEY                          PIC X ANY LENGTH.
+       01  LS-OLD-VALUE                    PIC X ANY LENGTH.
+       01  LS-NEW-VALUE                    PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING LS-KEY, LS-OLD-VALUE, LS-NEW-VALUE.
+       0000-MAIN.
+           ACCEPT WS-AUDIT-FILE-NAME FROM ENVIRONMENT 'CMPAUDIT_OUTPUT'.
+           IF WS-AUDIT-FILE-NAME = SPACES
+               MOVE 'CMPAUDIT.LOG' TO WS-AUDIT-FILE-NAME
+           END-IF.
+
+           IF WS-FIRST-CALL
+               OPEN OUTPUT AUDIT-FILE
+           ELSE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+           IF NOT WS-AUDIT-FILE-OK
+               DISPLAY 'CMPAUDIT: UNABLE TO OPEN AUDIT FILE ['
+                       WS-AUDIT-FILE-NAME '] - FILE STATUS '
+                       WS-AUDIT-FILE-STATUS
+               GOBACK
+           END-IF.
+
+           MOVE 'N' TO WS-FIRST-CALL-FLAG.
+
+           MOVE LS-KEY TO CMP-AUDIT-KEY.
+           MOVE LS-OLD-VALUE TO CMP-AUDIT-OLD-VALUE.
+           MOVE LS-NEW-VALUE TO CMP-AUDIT-NEW-VALUE.
+           WRITE CMP-AUDIT-RECORD.
+
+           CLOSE AUDIT-FILE.
+
+           GOBACK.
