@@ -0,0 +1,28 @@
+      ******************************************************************
+      *  CMPCTRL.CPY
+      *
+      *  Shared LINKAGE control area for the TRIMCMP family of field-
+      *  compare subprograms.  Copy this into both the caller and the
+      *  subprogram so the two always agree on layout.
+      ******************************************************************
+       01  CMP-CONTROL-AREA.
+           05  CMP-OPTIONS.
+               10  CMP-CASE-INSENSITIVE        PIC X VALUE 'N'.
+                   88  CMP-CASE-INSENSITIVE-YES
+                                                VALUE 'Y'.
+               10  CMP-COLLAPSE-SPACES         PIC X VALUE 'N'.
+                   88  CMP-COLLAPSE-SPACES-YES VALUE 'Y'.
+      *        CMP-FILL-CHAR-COUNT must be in the range 1-10 - it
+      *        indexes CMP-FILL-CHARS one byte at a time and that
+      *        field only has 10 slots.  TRIMCMP clamps any value
+      *        over 10 rather than reading past the field.
+               10  CMP-FILL-CHAR-COUNT         PIC 9(2) VALUE 1.
+               10  CMP-FILL-CHARS              PIC X(10) VALUE SPACES.
+           05  CMP-RESULTS.
+               10  CMP-MATCH-FLAG              PIC X.
+                   88  CMP-MATCH                VALUE 'Y'.
+                   88  CMP-NO-MATCH             VALUE 'N'.
+               10  CMP-TRIM-ONLY-MATCH-FLAG     PIC X.
+                   88  CMP-TRIM-ONLY-MATCH      VALUE 'Y'.
+               10  CMP-LOW-VALUES-FLAG          PIC X.
+                   88  CMP-LOW-VALUES-DETECTED  VALUE 'Y'.
