@@ -1 +1,43 @@
-01  WS-AREA-1 PIC X(100). 01  WS-AREA-2 PIC X(100). 01  WS-TRIMMED-AREA PIC X(100). ... MOVE 'Some data' TO WS-AREA-1. MOVE WS-AREA-1 TO WS-AREA-2.  INSPECT WS-AREA-1 REPLACING LEADING SPACES BY LOW-VALUE. INSPECT WS-AREA-1 REPLACING TRAILING SPACES BY LOW-VALUE. MOVE WS-AREA-1 TO WS-TRIMMED-AREA. INSPECT WS-AREA-2 REPLACING LEADING SPACES BY LOW-VALUE. INSPECT WS-AREA-2 REPLACING TRAILING SPACES BY LOW-VALUE. IF WS-TRIMMED-AREA = WS-AREA-2 THEN ... This solution uses the INSPECT verb to remove trailing (and leading) spaces before comparison, ensuring that the comparison is only based on the meaningful data.
\ No newline at end of file
+      ******************************************************************
+      *  BUGSOLUTION
+      *
+      *  Demonstrates the fix for the trailing/leading-space string
+      *  comparison bug: WS-AREA-1 and WS-AREA-2 are compared through
+      *  the shared TRIMCMP subprogram instead of a raw IF, so padding
+      *  differences no longer cause a false "not equal".
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLUTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-1                       PIC X(100).
+       01  WS-AREA-2                       PIC X(100).
+       COPY CMPCTRL.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 'Some data' TO WS-AREA-1.
+           MOVE WS-AREA-1 TO WS-AREA-2.
+
+           CALL 'TRIMCMP' USING WS-AREA-1, WS-AREA-2, CMP-CONTROL-AREA.
+
+           IF CMP-MATCH
+               DISPLAY 'MATCH'
+           ELSE
+               DISPLAY 'NO MATCH'
+           END-IF.
+
+      *    TRIMCMP trims into its own work areas, so WS-AREA-1 still
+      *    holds its original (padded) value here for logging/redisplay.
+           DISPLAY 'WS-AREA-1 AFTER COMPARE: [' WS-AREA-1 ']'.
+
+      *    Raw values only agreed after trimming - log it so a
+      *    reviewer can check whether the upstream feed needs fixing.
+      *    Skip logging when LOW-VALUES were already present - the
+      *    match/no-match result for that pair cannot be trusted.
+           IF CMP-TRIM-ONLY-MATCH AND NOT CMP-LOW-VALUES-DETECTED
+               CALL 'CMPAUDIT' USING 'BUGSOLN1  ', WS-AREA-1, WS-AREA-2
+           END-IF.
+
+           GOBACK.
