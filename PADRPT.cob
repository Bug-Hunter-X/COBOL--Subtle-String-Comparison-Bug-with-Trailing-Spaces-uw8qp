@@ -0,0 +1,111 @@
+      ******************************************************************
+      *  PADRPT
+      *
+      *  Padding Impact Report.  Reads a file of key/old-value/new-
+      *  value triples and runs each pair through both the old,
+      *  untrimmed comparison and the new TRIMCMP trimmed comparison.
+      *  Every pair where the two disagree is listed, so past
+      *  decisions made on the untrimmed compare can be reviewed.
+      *
+      *  Input file name comes from environment variable PADRPT_INPUT,
+      *  defaulting to PADRPT.DAT when not set.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PADRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       COPY CMPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-FILE-NAME              PIC X(100).
+       01  WS-INPUT-FILE-STATUS            PIC X(2).
+           88  WS-INPUT-FILE-OK            VALUE '00'.
+       01  WS-EOF-FLAG                     PIC X VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-LEGACY-MATCH-FLAG            PIC X.
+           88  WS-LEGACY-MATCH             VALUE 'Y'.
+       01  WS-RECORD-COUNT                 PIC 9(7) VALUE 0.
+       01  WS-DISAGREE-COUNT               PIC 9(7) VALUE 0.
+       01  WS-LOW-VALUES-COUNT             PIC 9(7) VALUE 0.
+       COPY CMPCTRL.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE.
+           IF WS-INPUT-FILE-OK
+               PERFORM 0200-PROCESS-FILE
+               PERFORM 0300-FINISH
+           ELSE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       0100-INITIALIZE.
+           ACCEPT WS-INPUT-FILE-NAME FROM ENVIRONMENT 'PADRPT_INPUT'.
+           IF WS-INPUT-FILE-NAME = SPACES
+               MOVE 'PADRPT.DAT' TO WS-INPUT-FILE-NAME
+           END-IF.
+           OPEN INPUT INPUT-FILE.
+           IF NOT WS-INPUT-FILE-OK
+               DISPLAY 'PADRPT: UNABLE TO OPEN INPUT FILE ['
+                       WS-INPUT-FILE-NAME '] - FILE STATUS '
+                       WS-INPUT-FILE-STATUS
+           ELSE
+               DISPLAY 'PADDING IMPACT REPORT'
+               DISPLAY 'KEY        LEGACY   TRIMMED  OLD-VALUE /NEW-'
+                       'VALUE'
+           END-IF.
+
+       0200-PROCESS-FILE.
+           PERFORM UNTIL WS-EOF
+               READ INPUT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 0210-PROCESS-RECORD
+               END-READ
+           END-PERFORM.
+
+       0210-PROCESS-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+
+           IF CMP-REC-OLD-VALUE = CMP-REC-NEW-VALUE
+               SET WS-LEGACY-MATCH TO TRUE
+           ELSE
+               MOVE 'N' TO WS-LEGACY-MATCH-FLAG
+           END-IF.
+
+           CALL 'TRIMCMP' USING CMP-REC-OLD-VALUE, CMP-REC-NEW-VALUE,
+                                 CMP-CONTROL-AREA.
+
+           IF CMP-LOW-VALUES-DETECTED
+               ADD 1 TO WS-LOW-VALUES-COUNT
+           END-IF.
+
+           IF (WS-LEGACY-MATCH AND CMP-NO-MATCH)
+              OR (NOT WS-LEGACY-MATCH AND CMP-MATCH)
+               ADD 1 TO WS-DISAGREE-COUNT
+               DISPLAY CMP-REC-KEY ' ' WS-LEGACY-MATCH-FLAG
+                       '        ' CMP-MATCH-FLAG
+                       '        [' CMP-REC-OLD-VALUE '] / ['
+                       CMP-REC-NEW-VALUE ']'
+               IF CMP-LOW-VALUES-DETECTED
+                   DISPLAY '    *** WARNING: LOW-VALUES PRESENT - '
+                           'RESULT UNRELIABLE ***'
+               END-IF
+           END-IF.
+
+       0300-FINISH.
+           CLOSE INPUT-FILE.
+           DISPLAY 'RECORDS READ      : ' WS-RECORD-COUNT.
+           DISPLAY 'DISAGREEMENTS     : ' WS-DISAGREE-COUNT.
+           DISPLAY 'LOW-VALUES FOUND  : ' WS-LOW-VALUES-COUNT.
