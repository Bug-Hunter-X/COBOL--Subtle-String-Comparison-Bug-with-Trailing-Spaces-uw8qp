@@ -0,0 +1,115 @@
+      ******************************************************************
+      *  TRIMBAT
+      *
+      *  Batch reconciliation driver.  Reads a file of key/old-value/
+      *  new-value triples, runs each pair through the shared TRIMCMP
+      *  compare, and produces a match/mismatch summary with every
+      *  mismatched key listed, so a whole extract can be reconciled
+      *  in one run instead of one pair at a time.
+      *
+      *  Input file name comes from environment variable TRIMBAT_INPUT,
+      *  defaulting to TRIMBAT.DAT when not set.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIMBAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       COPY CMPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-FILE-NAME              PIC X(100).
+       01  WS-INPUT-FILE-STATUS            PIC X(2).
+           88  WS-INPUT-FILE-OK            VALUE '00'.
+       01  WS-EOF-FLAG                     PIC X VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-RECORD-COUNT                 PIC 9(7) VALUE 0.
+       01  WS-MATCH-COUNT                  PIC 9(7) VALUE 0.
+       01  WS-MISMATCH-COUNT               PIC 9(7) VALUE 0.
+       01  WS-LOW-VALUES-COUNT             PIC 9(7) VALUE 0.
+       01  WS-TRIM-ONLY-COUNT              PIC 9(7) VALUE 0.
+       COPY CMPCTRL.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE.
+           IF WS-INPUT-FILE-OK
+               PERFORM 0200-PROCESS-FILE
+               PERFORM 0300-FINISH
+           ELSE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       0100-INITIALIZE.
+           ACCEPT WS-INPUT-FILE-NAME FROM ENVIRONMENT 'TRIMBAT_INPUT'.
+           IF WS-INPUT-FILE-NAME = SPACES
+               MOVE 'TRIMBAT.DAT' TO WS-INPUT-FILE-NAME
+           END-IF.
+           OPEN INPUT INPUT-FILE.
+           IF NOT WS-INPUT-FILE-OK
+               DISPLAY 'TRIMBAT: UNABLE TO OPEN INPUT FILE ['
+                       WS-INPUT-FILE-NAME '] - FILE STATUS '
+                       WS-INPUT-FILE-STATUS
+           ELSE
+               DISPLAY 'TRIMBAT RECONCILIATION RUN'
+               DISPLAY 'MISMATCHED KEYS:'
+           END-IF.
+
+       0200-PROCESS-FILE.
+           PERFORM UNTIL WS-EOF
+               READ INPUT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 0210-PROCESS-RECORD
+               END-READ
+           END-PERFORM.
+
+       0210-PROCESS-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+
+           CALL 'TRIMCMP' USING CMP-REC-OLD-VALUE, CMP-REC-NEW-VALUE,
+                                 CMP-CONTROL-AREA.
+
+           IF CMP-LOW-VALUES-DETECTED
+               ADD 1 TO WS-LOW-VALUES-COUNT
+           END-IF.
+
+           IF CMP-TRIM-ONLY-MATCH
+               ADD 1 TO WS-TRIM-ONLY-COUNT
+               IF NOT CMP-LOW-VALUES-DETECTED
+                   CALL 'CMPAUDIT' USING CMP-REC-KEY, CMP-REC-OLD-VALUE,
+                                          CMP-REC-NEW-VALUE
+               END-IF
+           END-IF.
+
+           IF CMP-MATCH
+               ADD 1 TO WS-MATCH-COUNT
+           ELSE
+               ADD 1 TO WS-MISMATCH-COUNT
+               DISPLAY '  ' CMP-REC-KEY
+                       ' [' CMP-REC-OLD-VALUE '] / ['
+                       CMP-REC-NEW-VALUE ']'
+               IF CMP-LOW-VALUES-DETECTED
+                   DISPLAY '    *** WARNING: LOW-VALUES PRESENT - '
+                           'RESULT UNRELIABLE ***'
+               END-IF
+           END-IF.
+
+       0300-FINISH.
+           CLOSE INPUT-FILE.
+           DISPLAY ' '.
+           DISPLAY 'RECORDS READ      : ' WS-RECORD-COUNT.
+           DISPLAY 'MATCHES           : ' WS-MATCH-COUNT.
+           DISPLAY 'MISMATCHES        : ' WS-MISMATCH-COUNT.
+           DISPLAY 'TRIM-ONLY MATCHES : ' WS-TRIM-ONLY-COUNT.
+           DISPLAY 'LOW-VALUES FOUND  : ' WS-LOW-VALUES-COUNT.
