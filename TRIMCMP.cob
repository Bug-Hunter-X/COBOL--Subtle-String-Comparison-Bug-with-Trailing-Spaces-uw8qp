@@ -0,0 +1,260 @@
+      ******************************************************************
+      *  TRIMCMP
+      *
+      *  Shared whitespace-safe field-compare module.  Strips a
+      *  configurable list of leading/trailing fill characters
+      *  (CMP-FILL-CHARS - SPACE only, by default) from each of the
+      *  two incoming fields and reports whether the trimmed values
+      *  match, so callers stop hand-copying the INSPECT ... REPLACING
+      *  SPACES BY LOW-VALUE pattern every time they need this check.
+      *
+      *  The trim is done into local work areas only - LS-FIELD-1 and
+      *  LS-FIELD-2 are never modified, so callers can still log or
+      *  redisplay the original (padded) values after the call.
+      *
+      *  Since the trim works by replacing spaces with LOW-VALUE,
+      *  a field that already contains LOW-VALUES before the call
+      *  (e.g. an uninitialized VSAM field or a bad transmission)
+      *  makes the trimmed result unreliable.  CMP-LOW-VALUES-DETECTED
+      *  is set whenever that is the case, so the caller knows not to
+      *  trust CMP-MATCH-FLAG for that pair.
+      *
+      *  Fields longer than WS-WORK-AREA-LENGTH (description/address
+      *  style fields, for example) are only compared up to that many
+      *  bytes - raise WS-WORK-AREA-LENGTH and the PIC X sizes of the
+      *  work areas below together if a feed needs more.
+      *
+      *  CALL 'TRIMCMP' USING LS-FIELD-1, LS-FIELD-2, CMP-CONTROL-AREA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIMCMP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA-LENGTH              PIC 9(4) COMP VALUE 2000.
+       01  WS-TRIMMED-AREA-1               PIC X(2000).
+       01  WS-TRIMMED-AREA-2               PIC X(2000).
+       01  WS-COLLAPSE-TARGET               PIC X(2000).
+       01  WS-COLLAPSE-RESULT               PIC X(2000).
+       01  WS-COLLAPSE-IDX                  PIC 9(4) COMP.
+       01  WS-COLLAPSE-OUT-IDX              PIC 9(4) COMP.
+       01  WS-COLLAPSE-PREV-SPACE           PIC X VALUE 'N'.
+           88  WS-COLLAPSE-PREV-WAS-SPACE   VALUE 'Y'.
+       01  WS-RAW-EQUAL-FLAG                PIC X.
+           88  WS-RAW-EQUAL                 VALUE 'Y'.
+       01  WS-LOW-VALUE-TALLY                PIC 9(8) COMP.
+       01  WS-STRIP-TARGET                  PIC X(2000).
+       01  WS-STRIP-RESULT                  PIC X(2000).
+       01  WS-STRIP-IDX                     PIC 9(4) COMP.
+       01  WS-STRIP-END-IDX                 PIC 9(4) COMP.
+       01  WS-STRIP-LENGTH                  PIC 9(4) COMP.
+       01  WS-FILL-IDX                      PIC 9(2) COMP.
+       01  WS-EFFECTIVE-FILL-COUNT          PIC 9(2) COMP.
+       01  WS-CHECK-CHAR                    PIC X.
+       01  WS-FILL-MATCH-FLAG               PIC X.
+           88  WS-FILL-MATCH                VALUE 'Y'.
+       01  WS-FIELD-1-LENGTH                PIC 9(4) COMP.
+       01  WS-FIELD-2-LENGTH                PIC 9(4) COMP.
+       01  WS-CLEAR-START                   PIC 9(4) COMP.
+       01  WS-CLEAR-LENGTH                  PIC 9(4) COMP.
+       01  WS-STRIP-LIMIT                   PIC 9(4) COMP.
+
+       LINKAGE SECTION.
+       01  LS-FIELD-1                      PIC X ANY LENGTH.
+       01  LS-FIELD-2                      PIC X ANY LENGTH.
+       COPY CMPCTRL.
+
+       PROCEDURE DIVISION USING LS-FIELD-1, LS-FIELD-2,
+                                 CMP-CONTROL-AREA.
+       0000-MAIN.
+           MOVE CMP-FILL-CHAR-COUNT TO WS-EFFECTIVE-FILL-COUNT.
+           IF WS-EFFECTIVE-FILL-COUNT > 10
+               MOVE 10 TO WS-EFFECTIVE-FILL-COUNT
+           END-IF.
+
+           IF LS-FIELD-1 = LS-FIELD-2
+               SET WS-RAW-EQUAL TO TRUE
+           ELSE
+               MOVE 'N' TO WS-RAW-EQUAL-FLAG
+           END-IF.
+
+           MOVE 'N' TO CMP-LOW-VALUES-FLAG.
+           MOVE 0 TO WS-LOW-VALUE-TALLY.
+           INSPECT LS-FIELD-1 TALLYING WS-LOW-VALUE-TALLY
+                   FOR ALL LOW-VALUE.
+           IF WS-LOW-VALUE-TALLY > 0
+               SET CMP-LOW-VALUES-DETECTED TO TRUE
+           END-IF.
+           MOVE 0 TO WS-LOW-VALUE-TALLY.
+           INSPECT LS-FIELD-2 TALLYING WS-LOW-VALUE-TALLY
+                   FOR ALL LOW-VALUE.
+           IF WS-LOW-VALUE-TALLY > 0
+               SET CMP-LOW-VALUES-DETECTED TO TRUE
+           END-IF.
+
+           MOVE LS-FIELD-1 TO WS-TRIMMED-AREA-1.
+           COMPUTE WS-FIELD-1-LENGTH = FUNCTION LENGTH(LS-FIELD-1).
+           IF WS-FIELD-1-LENGTH > WS-WORK-AREA-LENGTH
+               MOVE WS-WORK-AREA-LENGTH TO WS-FIELD-1-LENGTH
+           END-IF.
+           IF WS-FIELD-1-LENGTH < WS-WORK-AREA-LENGTH
+               COMPUTE WS-CLEAR-START = WS-FIELD-1-LENGTH + 1
+               COMPUTE WS-CLEAR-LENGTH =
+                       WS-WORK-AREA-LENGTH - WS-FIELD-1-LENGTH
+               MOVE LOW-VALUES
+                   TO WS-TRIMMED-AREA-1(WS-CLEAR-START:WS-CLEAR-LENGTH)
+           END-IF.
+
+           MOVE LS-FIELD-2 TO WS-TRIMMED-AREA-2.
+           COMPUTE WS-FIELD-2-LENGTH = FUNCTION LENGTH(LS-FIELD-2).
+           IF WS-FIELD-2-LENGTH > WS-WORK-AREA-LENGTH
+               MOVE WS-WORK-AREA-LENGTH TO WS-FIELD-2-LENGTH
+           END-IF.
+           IF WS-FIELD-2-LENGTH < WS-WORK-AREA-LENGTH
+               COMPUTE WS-CLEAR-START = WS-FIELD-2-LENGTH + 1
+               COMPUTE WS-CLEAR-LENGTH =
+                       WS-WORK-AREA-LENGTH - WS-FIELD-2-LENGTH
+               MOVE LOW-VALUES
+                   TO WS-TRIMMED-AREA-2(WS-CLEAR-START:WS-CLEAR-LENGTH)
+           END-IF.
+
+           MOVE WS-TRIMMED-AREA-1 TO WS-STRIP-TARGET.
+           MOVE WS-FIELD-1-LENGTH TO WS-STRIP-LIMIT.
+           PERFORM 2000-STRIP-FILL-CHARS.
+           MOVE WS-STRIP-TARGET TO WS-TRIMMED-AREA-1.
+
+           MOVE WS-TRIMMED-AREA-2 TO WS-STRIP-TARGET.
+           MOVE WS-FIELD-2-LENGTH TO WS-STRIP-LIMIT.
+           PERFORM 2000-STRIP-FILL-CHARS.
+           MOVE WS-STRIP-TARGET TO WS-TRIMMED-AREA-2.
+
+           IF CMP-CASE-INSENSITIVE-YES
+               MOVE FUNCTION UPPER-CASE(WS-TRIMMED-AREA-1)
+                   TO WS-TRIMMED-AREA-1
+               MOVE FUNCTION UPPER-CASE(WS-TRIMMED-AREA-2)
+                   TO WS-TRIMMED-AREA-2
+           END-IF.
+
+           IF CMP-COLLAPSE-SPACES-YES
+               MOVE WS-TRIMMED-AREA-1 TO WS-COLLAPSE-TARGET
+               PERFORM 1000-COLLAPSE-SPACES
+               MOVE WS-COLLAPSE-TARGET TO WS-TRIMMED-AREA-1
+
+               MOVE WS-TRIMMED-AREA-2 TO WS-COLLAPSE-TARGET
+               PERFORM 1000-COLLAPSE-SPACES
+               MOVE WS-COLLAPSE-TARGET TO WS-TRIMMED-AREA-2
+           END-IF.
+
+           IF WS-TRIMMED-AREA-1 = WS-TRIMMED-AREA-2
+               SET CMP-MATCH TO TRUE
+           ELSE
+               SET CMP-NO-MATCH TO TRUE
+           END-IF.
+
+           IF CMP-MATCH AND NOT WS-RAW-EQUAL
+               SET CMP-TRIM-ONLY-MATCH TO TRUE
+           ELSE
+               MOVE 'N' TO CMP-TRIM-ONLY-MATCH-FLAG
+           END-IF.
+
+           GOBACK.
+
+      ******************************************************************
+      *  2000-STRIP-FILL-CHARS
+      *
+      *  Strips any configured fill character (CMP-FILL-CHARS, up to
+      *  WS-EFFECTIVE-FILL-COUNT of them - SPACE only, by default) from
+      *  the leading and trailing positions of WS-STRIP-TARGET, then
+      *  left-justifies whatever survives into WS-STRIP-TARGET so two
+      *  fields with a different amount of leading fill still line up
+      *  byte-for-byte for the final compare - the same output-index
+      *  compaction technique 1000-COLLAPSE-SPACES uses below.  Walks
+      *  in from each end one byte at a time so a mix of fill
+      *  characters (e.g. SPACE padding wrapped around an X'05' layer)
+      *  is found in a single pass - unlike INSPECT REPLACING TRAILING,
+      *  this does not require the run to be of one single character
+      *  type.
+      *
+      *  WS-STRIP-LIMIT is set by the caller to the field's own real
+      *  declared length (FUNCTION LENGTH of the LS-FIELD-n passed in),
+      *  not the fixed WS-WORK-AREA-LENGTH - the work area is padded
+      *  out to WS-WORK-AREA-LENGTH bytes behind the scenes for fields
+      *  shorter than that, and scanning past a field's real length
+      *  would run into that implicit padding instead of the field's
+      *  actual trailing bytes, which breaks trailing-fill detection
+      *  for any CMP-FILL-CHARS list that does not include SPACE.
+      ******************************************************************
+       2000-STRIP-FILL-CHARS.
+           MOVE 1 TO WS-STRIP-IDX.
+           PERFORM UNTIL WS-STRIP-IDX > WS-STRIP-LIMIT
+               MOVE WS-STRIP-TARGET(WS-STRIP-IDX:1) TO WS-CHECK-CHAR
+               PERFORM 2010-CHECK-FILL-CHAR
+               IF WS-FILL-MATCH
+                   ADD 1 TO WS-STRIP-IDX
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           MOVE WS-STRIP-LIMIT TO WS-STRIP-END-IDX.
+           PERFORM UNTIL WS-STRIP-END-IDX < WS-STRIP-IDX
+               MOVE WS-STRIP-TARGET(WS-STRIP-END-IDX:1) TO WS-CHECK-CHAR
+               PERFORM 2010-CHECK-FILL-CHAR
+               IF WS-FILL-MATCH
+                   SUBTRACT 1 FROM WS-STRIP-END-IDX
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           MOVE LOW-VALUES TO WS-STRIP-RESULT.
+           IF WS-STRIP-IDX <= WS-STRIP-END-IDX
+               COMPUTE WS-STRIP-LENGTH =
+                       WS-STRIP-END-IDX - WS-STRIP-IDX + 1
+               MOVE WS-STRIP-TARGET(WS-STRIP-IDX:WS-STRIP-LENGTH)
+                   TO WS-STRIP-RESULT(1:WS-STRIP-LENGTH)
+           END-IF.
+           MOVE WS-STRIP-RESULT TO WS-STRIP-TARGET.
+
+      ******************************************************************
+      *  2010-CHECK-FILL-CHAR
+      *
+      *  Sets WS-FILL-MATCH when WS-CHECK-CHAR equals any of the
+      *  WS-EFFECTIVE-FILL-COUNT configured fill characters.
+      ******************************************************************
+       2010-CHECK-FILL-CHAR.
+           MOVE 'N' TO WS-FILL-MATCH-FLAG.
+           PERFORM VARYING WS-FILL-IDX FROM 1 BY 1
+                   UNTIL WS-FILL-IDX > WS-EFFECTIVE-FILL-COUNT
+               IF WS-CHECK-CHAR = CMP-FILL-CHARS(WS-FILL-IDX:1)
+                   SET WS-FILL-MATCH TO TRUE
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      *  1000-COLLAPSE-SPACES
+      *
+      *  Squeezes runs of two or more embedded spaces in
+      *  WS-COLLAPSE-TARGET down to a single space.
+      ******************************************************************
+       1000-COLLAPSE-SPACES.
+           MOVE LOW-VALUES TO WS-COLLAPSE-RESULT.
+           MOVE 0 TO WS-COLLAPSE-OUT-IDX.
+           MOVE 'N' TO WS-COLLAPSE-PREV-SPACE.
+           PERFORM VARYING WS-COLLAPSE-IDX FROM 1 BY 1
+                   UNTIL WS-COLLAPSE-IDX > WS-WORK-AREA-LENGTH
+               IF WS-COLLAPSE-TARGET(WS-COLLAPSE-IDX:1) = SPACE
+                   IF NOT WS-COLLAPSE-PREV-WAS-SPACE
+                       ADD 1 TO WS-COLLAPSE-OUT-IDX
+                       MOVE SPACE
+                           TO WS-COLLAPSE-RESULT(WS-COLLAPSE-OUT-IDX:1)
+                   END-IF
+                   MOVE 'Y' TO WS-COLLAPSE-PREV-SPACE
+               ELSE
+                   ADD 1 TO WS-COLLAPSE-OUT-IDX
+                   MOVE WS-COLLAPSE-TARGET(WS-COLLAPSE-IDX:1)
+                       TO WS-COLLAPSE-RESULT(WS-COLLAPSE-OUT-IDX:1)
+                   MOVE 'N' TO WS-COLLAPSE-PREV-SPACE
+               END-IF
+           END-PERFORM.
+           MOVE WS-COLLAPSE-RESULT TO WS-COLLAPSE-TARGET.
