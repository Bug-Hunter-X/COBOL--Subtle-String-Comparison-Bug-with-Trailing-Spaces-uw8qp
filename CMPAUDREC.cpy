@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  CMPAUDREC.CPY
+      *
+      *  Exception/audit record written whenever two fields match only
+      *  after the TRIMCMP trim (i.e. the raw values differed).  Lets a
+      *  data-quality reviewer see how often that happens and whether
+      *  the upstream feed needs fixing.
+      ******************************************************************
+       01  CMP-AUDIT-RECORD.
+           05  CMP-AUDIT-KEY                PIC X(10).
+           05  CMP-AUDIT-OLD-VALUE          PIC X(100).
+           05  CMP-AUDIT-NEW-VALUE          PIC X(100).
